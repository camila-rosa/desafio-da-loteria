@@ -1,379 +1,1629 @@
-      $set sourceformat"free"
-       identification division.                                                                 *>divisão de identificação do programa
-       program-id. "desafio-loteria".                                                         *>--- program-id é uma informação obrigatória ---
-       author. "Camila da Rosa Hostin".
-       installation. "PC".
-       date-written. 22/07/2020.
-       date-compiled. 22/07/2020.
-
-       environment division.                                                                    *>divisão para configurações de ambiente
-       configuration section.
-           special-names. decimal-point is comma.
-
-       input-output section.                                                                    *>declaração de recursos externos
-       file-control.
-       i-o-control.
-
-       data division.                                                                           *>declaração de variáveis
-                                                                                                *>- data division, tem 4 sessões possíveis -
-       file section.                                                                            *>--- variáveis de arquivo ---
-
-       working-storage section.                                                                 *>--- variáveis de trabalho ---
-
-       01  ws-uso-comum.
-           05  ws-ind-lot                          pic  9(02).
-           05  ws-ind                              pic  9(02).
-           05  ws-qtd-num-jog                      pic  9(02).
-           05  ws-tentativa                        pic  9(02).
-           05  ws-contador                         pic  9(09).
-
-       01  ws-sorteio.                                                                          *>  variáveis para número randômico
-           05  ws-semente                          pic  9(08).
-           05  ws-semente1                         pic  9(08).
-           05  ws-num_random                       pic  9(01)v9(08).
-
-       01  ws-relogio.                                                                          *>  variáveis de semente e relógio, usados para sorteio
-           05  ws-hora                             pic  9(02).
-           05  ws-minuto                           pic  9(02).
-           05  ws-segundo                          pic  9(02).
-           05  ws-cent_segundo                     pic  9(02).
-
-       01  ws-numeros-sorteados.                                                                *>  variáveis para guardar números sorteados
-           05  ws-sort-num1                        pic  9(02).
-           05  ws-sort-num2                        pic  9(02).
-           05  ws-sort-num3                        pic  9(02).
-           05  ws-sort-num4                        pic  9(02).
-           05  ws-sort-num5                        pic  9(02).
-           05  ws-sort-num6                        pic  9(02).
-
-       01  ws-numeros-usuario.                                                                  *>  números apostados pelo usuário
-           05  ws-num1                             pic  9(02).
-           05  ws-num2                             pic  9(02).
-           05  ws-num3                             pic  9(02).
-           05  ws-num4                             pic  9(02).
-           05  ws-num5                             pic  9(02).
-           05  ws-num6                             pic  9(02).
-           05  ws-num7                             pic  9(02).
-           05  ws-num8                             pic  9(02).
-           05  ws-num9                             pic  9(02).
-           05  ws-num10                            pic  9(02).
-
-       77  ws-diferenca-hr                         pic  9(02).
-       77  ws-diferenca-min                        pic  9(02).                                  *>  variáveis para cálculo de tempo
-       77  ws-diferenca-seg                        pic  9(02).
-
-       01  ws-hora-inicio.                                                                      *>  variáveis de para saber o tempo do sorteio
-           05  ws-hor                              pic 9(002).
-           05  ws-min                              pic 9(002).
-           05  ws-seg                              pic 9(002).
-
-       01  ws-hora-final.                                                                       *>  variáveis de para saber o tempo do sorteio
-           05  ws-hor-fim                          pic  9(02).
-           05  ws-min-fim                          pic  9(02).
-           05  ws-seg-fim                          pic  9(02).
-
-       linkage section.                                                                         *>--- variáveis para comunicação entre programas ---
-
-       screen section.                                                                          *>declaração de tela
-      *>------------------ apresentação do problema -------------------------<*
-
-      *> Um pesquisador da área da matemática quer testar na prática a
-      *>probabilidade de acerto da Mega-Sena. Para isso solicita a
-      *>construção de um programa de computador na linguagem Cobol
-      *>conforme as especificações abaixo.
-      *>Especificações:
-      *>Crie um programa que receba uma aposta e sorteie 6 números
-      *>aleatórios compreendidos no subconjunto dos números inteiros no
-      *>intervalo de 1 a 60.
-      *>Uma oposta pode conter entre 6 e 10 números compreendidos no
-      *>subconjunto dos números inteiros no intervalo de 1 a 60.
-      *>O programa deve seguir sorteando até que os números sorteados
-      *>sejam idênticos aos números da aposta.
-      *> Imprimir os resultados da rodada:
-      *> - Cada sorteio deve ser exibido na tela em uma linha;
-      *> - Exibir a quantidade de tentativas até o acerto;
-      *> - Exibir o tempo gasto até acertar a aposta.
-      *> Informações adicionais:
-      *>De acordo com a revista Exame, 30/12/2014 a probabilidade de
-      *>acerto na Mega-Sena são:
-      *>Qdt num          Valor da        Probabilidade
-      *>jogados          aposta          de acerto (1 em ..)
-      *>   6              R$2,50             50 milhões
-      *>   7              R$17,50            7,1 milhões
-      *>   8              R$70,00            1,78 milhões
-      *>   9              R$210,00           595,9 mil
-      *>   10             R$525,00           238,3 mil
-
-      *>--------------------------------------------------------------------<*
-       procedure division.                                                                      *>declaração do corpo do programa
-
-           perform 1000-inicializa.
-           perform 2000-processamento.
-           perform 3000-finaliza.
-
-      *>--------------------------------------------------------------------<*
-      *> procedimentos de inicialização
-      *>--------------------------------------------------------------------<*
-       1000-inicializa section.
-
-           move 0 to ws-contador
-           move 0 to ws-ind-lot
-           .
-       1000-inicializa-exit.
-           exit.
-      *>--------------------------------------------------------------------<*
-      *> processamento principal
-      *>--------------------------------------------------------------------<*
-       2000-processamento section.
-
-           move function current-date(9:6)         to  ws-hora-inicio                           *>  função para pegar quanto tempo o programa ficou sorteando - início
-
-           display '********************* Faca seu jogo *********************'
-           display '**                                                     **'
-           display '**   01   02   03   04   05   06   07   08   09   10   **'
-           display '**                                                     **'
-           display '**   11   12   13   14   15   16   17   18   19   20   **'
-           display '**                                                     **'
-           display '**   21   22   23   24   25   26   27   28   29   30   **'
-           display '**                                                     **'                  *>  display dos números que podem ser jogados
-           display '**   31   32   33   34   35   36   37   38   39   40   **'
-           display '**                                                     **'
-           display '**   41   42   43   44   45   46   47   48   49   50   **'
-           display '**                                                     **'
-           display '**   51   52   53   54   55   56   57   58   59   60   **'
-           display '**                                                     **'
-           display '*********************************************************'
-
-      *>   fazer tratamento para não repetir números
-           display 'Informe o Primeiro Numero?'
-           accept ws-num1
-           display 'Informe o Segundo Numero?'
-           accept ws-num2
-           display 'Informe o Terceiro Numero?'
-           accept ws-num3
-           display 'Informe o Quarto Numero?'
-           accept ws-num4
-           display 'Informe o Quinto Numero?'
-           accept ws-num5
-           display 'Informe o Sexto Numero?'
-           accept ws-num6
-           display 'Informe o Setimo Numero? Nao Que Apostar Mais Numeros? Digite 00'
-           accept ws-num7
-           if   ws-num7 = 00 then                                                               *>  opção, se não quiser jogar mais de 6 números, colocar 00 no 7ºn
-                move 00                            to  ws-num7                                  *>  move 00 para os outros números
-                move 00                            to  ws-num8
-                move 00                            to  ws-num9
-                move 00                            to  ws-num10
-                perform 2100-sorteia-loteria
-           end-if
-           display 'Informe o Oitavo Numero? Nao Que Apostar Mais Numeros? Digite 00'
-           accept ws-num8
-           if   ws-num8 = 00 then                                                               *>  opção, se não quiser jogar mais de 7 números, colocar 00 no nº8
-                move 00                            to  ws-num8                                  *>  move 00 para os outros números
-                move 00                            to  ws-num9
-                move 00                            to  ws-num10
-                perform 2100-sorteia-loteria
-           end-if
-           display 'Informe o Nono Numero? Nao Que Apostar Mais Numeros? Digite 00'
-           accept ws-num9                                                                       *>  opção, se não quiser jogar mais de 8 números, colocar 00 no nº9
-           if   ws-num9 = 00 then                                                               *>  move 00 para os outros números
-                move 00                            to  ws-num9
-                move 00                            to  ws-num10
-                perform 2100-sorteia-loteria
-           end-if
-           display 'Informe o Decimo Numero? Nao Que Apostar Mais Numeros? Digite 00'
-           accept ws-num10                                                                      *>  opção, se não quiser jogar mais de 9 números, colocar 00 no nº10
-
-           if   ws-num10 = 00 then                                                              *>  move 00 para o último número
-                move 00                            to  ws-num10
-                perform 2100-sorteia-loteria
-           end-if
-
-           perform 2100-sorteia-loteria
-           .
-       2000-processamento-exit.
-           exit.
-      *>--------------------------------------------------------------------<*
-      *> procedimento de sorteio da loteria
-      *>--------------------------------------------------------------------<*
-       2100-sorteia-loteria section.
-           move zero to ws-ind-lot                                                              *>  inicializando variável índice
-
-           perform until ws-ind-lot <> 0
-
-               move ws-semente                     to  ws-relogio
-
-               accept ws-semente from time
-
-               perform 2200-semente-delay                                                       *>  gerar primeiro número randômico
-               compute ws-sort-num1  =  function random(ws-semente) * 60
-
-               perform 2200-semente-delay                                                       *>  gerar segundo número randômico
-               compute ws-sort-num2  =  function random(ws-semente + ws-sort-num1) * 60
-
-               perform 2200-semente-delay                                                       *>  gerar terceiro número randômico
-               compute ws-sort-num3  =  function random(ws-semente + ws-sort-num2) * 60
-
-               perform 2200-semente-delay                                                       *>  gerar quarto número randômico
-               compute ws-sort-num4  =  function random(ws-semente + ws-sort-num3) * 60
-
-               perform 2200-semente-delay                                                       *>  gerar quinto núemro randômico
-               compute ws-sort-num5  =  function random(ws-semente + ws-sort-num4) * 60
-
-               perform 2200-semente-delay                                                       *>  gerar sexto núemro randômico
-               compute ws-sort-num6  =  function random(ws-semente + ws-sort-num5) * 60
-
-               perform 2300-conferir-nm-sorteados
-
-           end-perform
-           .
-       2100-sorteia-loteria-exit.
-           exit.
-      *>--------------------------------------------------------------------<*
-      *> delay nos números de sorteio da loteria
-      *>--------------------------------------------------------------------<*
-       2200-semente-delay section.
-
-           perform 10 times
-               accept ws-semente1 from time
-               move ws-semente1 to ws-semente
-               perform until ws-semente > ws-semente1
-                   accept ws-semente from time
-               end-perform
-           end-perform
-           .
-       2200-semente-delay-exit.
-           exit.
-      *>--------------------------------------------------------------------<*
-      *> conferindo se os números sorteados são diferentes entre eles
-      *> e diferentes de 00
-      *>--------------------------------------------------------------------<*
-       2300-conferir-nm-sorteados section.
-
-           if   ws-sort-num1 <> ws-sort-num2
-           and  ws-sort-num1 <> ws-sort-num3
-           and  ws-sort-num1 <> ws-sort-num4
-           and  ws-sort-num1 <> ws-sort-num5
-           and  ws-sort-num1 <> ws-sort-num6
-           and  ws-sort-num1 <> '00' then
-                if   ws-sort-num2 <> ws-sort-num3
-                and  ws-sort-num2 <> ws-sort-num4
-                and  ws-sort-num2 <> ws-sort-num5
-                and  ws-sort-num2 <> ws-sort-num6
-                and  ws-sort-num2 <> '00' then
-                     if   ws-sort-num3 <> ws-sort-num4
-                     and  ws-sort-num3 <> ws-sort-num5
-                     and  ws-sort-num3 <> ws-sort-num6
-                     and  ws-sort-num3 <> '00' then
-                          if   ws-sort-num4 <> ws-sort-num5
-                          and  ws-sort-num4 <> ws-sort-num6
-                          and  ws-sort-num4 <> '00' then
-                               if   ws-sort-num5 <> ws-sort-num6
-                               and  ws-sort-num5 <> '00' then
-                                    if   ws-sort-num6 <> '00' then
-
-                                         perform 2400-conferir-aposta
-                                         display ws-sort-num1 ' | ' ws-sort-num2
-                                         ' | ' ws-sort-num3 ' | ' ws-sort-num4 ' | '            *>  apresentação dos números sorteados
-                                         ws-sort-num5 ' | ' ws-sort-num6 ' | '
-                                         ' - ' ws-contador
-
-                                    else
-                                         perform 2100-sorteia-loteria
-                                    end-if
-                               end-if
-                          end-if
-                     end-if
-                end-if
-           end-if
-           .
-       2300-conferir-nm-sorteados-exit.
-           exit.
-      *>--------------------------------------------------------------------<*
-      *> conferindo se os números sorteados são iguais os da aposta
-      *>--------------------------------------------------------------------<*
-       2400-conferir-aposta section.
-
-           add 1 to ws-contador
-
-           if   ws-sort-num1 = ws-num1 or ws-sort-num1 = ws-num2
-           or   ws-sort-num1 = ws-num3 or ws-sort-num1 = ws-num4
-           or   ws-sort-num1 = ws-num5 or ws-sort-num1 = ws-num6
-           or   ws-sort-num1 = ws-num7 or ws-sort-num1 = ws-num8
-           or   ws-sort-num1 = ws-num9 or ws-sort-num1 = ws-num10 then
-                if   ws-sort-num2 = ws-num1 or ws-sort-num2 = ws-num2
-                or   ws-sort-num2 = ws-num3 or ws-sort-num2 = ws-num4
-                or   ws-sort-num2 = ws-num5 or ws-sort-num2 = ws-num6
-                or   ws-sort-num2 = ws-num7 or ws-sort-num2 = ws-num8
-                or   ws-sort-num2 = ws-num9 or ws-sort-num2 = ws-num10 then
-                     if   ws-sort-num3 = ws-num1 or ws-sort-num3 = ws-num2
-                     or   ws-sort-num3 = ws-num3 or ws-sort-num3 = ws-num4
-                     or   ws-sort-num3 = ws-num5 or ws-sort-num3 = ws-num6
-                     or   ws-sort-num3 = ws-num7 or ws-sort-num3 = ws-num8
-                     or   ws-sort-num3 = ws-num9 or ws-sort-num3 = ws-num10 then
-                          if   ws-sort-num4 = ws-num1 or ws-sort-num4 = ws-num2
-                          or   ws-sort-num4 = ws-num3 or ws-sort-num4 = ws-num4
-                          or   ws-sort-num4 = ws-num5 or ws-sort-num4 = ws-num6
-                          or   ws-sort-num4 = ws-num7 or ws-sort-num4 = ws-num8
-                          or   ws-sort-num4 = ws-num9 or ws-sort-num4 = ws-num10 then
-                               if   ws-sort-num5 = ws-num1 or ws-sort-num5 = ws-num2
-                               or   ws-sort-num5 = ws-num3 or ws-sort-num5 = ws-num4
-                               or   ws-sort-num5 = ws-num5 or ws-sort-num5 = ws-num6
-                               or   ws-sort-num5 = ws-num7 or ws-sort-num5 = ws-num8
-                               or   ws-sort-num5 = ws-num9 or ws-sort-num5 = ws-num10 then
-                                    if   ws-sort-num6 = ws-num1 or ws-sort-num6 = ws-num2
-                                    or   ws-sort-num6 = ws-num3 or ws-sort-num6 = ws-num4
-                                    or   ws-sort-num6 = ws-num5 or ws-sort-num6 = ws-num6
-                                    or   ws-sort-num6 = ws-num7 or ws-sort-num6 = ws-num8
-                                    or   ws-sort-num6 = ws-num9 or ws-sort-num6 = ws-num10 then
-                                         move function current-date(9:6)  to  ws-hora-final     *>  função para pegar quanto tempo o programa ficou sorteando - início
-                                         display 'Voce Acertou!'                                *>  se todos os números são iguais, o programa exibe 'você acertou',
-
-                                         display ws-num1 ' | ' ws-num2 ' | ' ws-num3 ' | '
-                                          ws-num4 ' | ' ws-num5 ' | ' ws-num6 ' | ' ws-num7     *>  apresenta os números apostados e os
-                                          ' | ' ws-num8 ' | ' ws-num9 ' | ' ws-num10 ' | '
-
-                                         display ws-sort-num1 ' | ' ws-sort-num2 ' | '
-                                         ws-sort-num3 ' | ' ws-sort-num4 ' | '                  *>  apresenta os números sorteados, também
-                                         ws-sort-num5 ' | ' ws-sort-num6 ' | '
-
-                                         perform 2500-tempo-sorteando                           *>  chamar section para calcular o tempo de sorteio
-                                         display 'Tempo que levou para acertar' ws-diferenca-hr ' : '
-                                         ws-diferenca-min ' : ' ws-diferenca-seg
-
-                                         display 'Quantidade de Sorteios - ' ws-contador        *>  apresenta o número de vezes que o programa sorteou
-
-                                         perform 3000-finaliza
-                                    else
-                                         perform 2100-sorteia-loteria
-                                    end-if
-                               end-if
-                          end-if
-                     end-if
-                end-if
-           end-if
-           .
-       2400-conferir-aposta-exit.
-           exit.
-      *>--------------------------------------------------------------------<*
-      *> tempo total que os números ficaram sorteando
-      *>--------------------------------------------------------------------<*
-       2500-tempo-sorteando section.
-
-           compute ws-diferenca-hr  = (ws-hor - ws-hor-fim)                                     *>  calculo da diferença de horas
-           compute ws-diferenca-min = (ws-min - ws-min-fim)                                     *>  calculo da diferença de minutos
-           compute ws-diferenca-seg = (ws-seg - ws-seg-fim)                                     *>  calculo da diferença de segundos
-           .
-       2500-tempo-sorteando-exit.
-           exit.
-      *>--------------------------------------------------------------------<*
-      *> procedimentos de finalização
-      *>--------------------------------------------------------------------<*
-       3000-finaliza section.
-
-           stop run
-           .
-       3000-finaliza-exit.
-           exit.
-
-
+      $set sourceformat"free"
+       identification division.                                                                 *>divisão de identificação do programa
+       program-id. "desafio-loteria".                                                         *>--- program-id é uma informação obrigatória ---
+       author. "Camila da Rosa Hostin".
+       installation. "PC".
+       date-written. 22/07/2020.
+       date-compiled. 22/07/2020.
+
+       environment division.                                                                    *>divisão para configurações de ambiente
+       configuration section.
+           special-names. decimal-point is comma.
+
+       input-output section.                                                                    *>declaração de recursos externos
+       file-control.
+           select ws-arq-historico             assign to "HISTORICO.TXT"                       *>  arquivo para guardar o histórico de cada rodada
+                                                 organization is line sequential.
+           select ws-arq-parametros            assign to "PARAMETROS.TXT"                      *>  arquivo com as apostas do modo batch
+                                                 organization is line sequential.
+           select ws-arq-checkpoint            assign to "CHECKPOINT.TXT"                      *>  arquivo de restart, com o último checkpoint salvo
+                                                 organization is line sequential.
+           select ws-arq-relatorio             assign to "RELATORIO.TXT"                       *>  relatório impresso do resultado de cada aposta acertada
+                                                 organization is line sequential.
+       i-o-control.
+
+       data division.                                                                           *>declaração de variáveis
+                                                                                                *>- data division, tem 4 sessões possíveis -
+       file section.                                                                            *>--- variáveis de arquivo ---
+
+       fd  ws-arq-historico
+           label records are standard.
+       01  ws-reg-historico                    pic  x(132).
+
+       fd  ws-arq-parametros
+           label records are standard.
+       01  ws-reg-parametro.                                                                    *>  uma aposta por linha, campos de 2 dígitos
+           05  ws-param-num1                       pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num2                       pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num3                       pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num4                       pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num5                       pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num6                       pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num7                       pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num8                       pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num9                       pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num10                      pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num11                      pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num12                      pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num13                      pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num14                      pic  9(02).
+           05  filler                              pic  x(01).
+           05  ws-param-num15                      pic  9(02).
+
+       fd  ws-arq-checkpoint
+           label records are standard.
+       01  ws-reg-checkpoint.                                                                   *>  último checkpoint salvo, para permitir retomar a rodada
+           05  ws-chk-contador                      pic  9(09).
+           05  filler                               pic  x(01).
+           05  ws-chk-semente                       pic  9(08).
+           05  filler                               pic  x(01).
+           05  ws-chk-num1                          pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num2                          pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num3                          pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num4                          pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num5                          pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num6                          pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num7                          pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num8                          pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num9                          pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num10                         pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num11                         pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num12                         pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num13                         pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num14                         pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-num15                         pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-quadra                        pic  9(09).                                 *>  quadras/quinas acumulados pela cartela até o checkpoint
+           05  filler                               pic  x(01).
+           05  ws-chk-quina                         pic  9(09).
+           05  filler                               pic  x(01).
+           05  ws-chk-qtd-num-jog                   pic  9(02).                                 *>  quantos números a cartela realmente jogava (ver 2960)
+           05  filler                               pic  x(01).
+           05  ws-chk-segundos-decorridos           pic  9(09).                                 *>  segundos já decorridos de sorteio antes deste checkpoint
+           05  filler                               pic  x(01).
+           05  ws-chk-opcao-jogo                    pic  9(02).                                 *>  jogo configurado quando o checkpoint foi salvo (ver 1050)
+           05  filler                               pic  x(01).
+           05  ws-chk-universo                      pic  9(02).
+           05  filler                               pic  x(01).
+           05  ws-chk-qtd-num-sorteio               pic  9(02).
+
+       fd  ws-arq-relatorio
+           label records are standard.
+       01  ws-reg-relatorio                    pic  x(132).
+
+       working-storage section.                                                                 *>--- variáveis de trabalho ---
+
+       01  ws-uso-comum.
+           05  ws-ind-lot                          pic  9(02).
+           05  ws-ind                              pic  9(02).
+           05  ws-qtd-num-jog                      pic  9(02).
+           05  ws-tentativa                        pic  9(02).
+           05  ws-contador                         pic  9(09).
+           05  ws-modo-execucao                    pic  x(01).                                  *>  'I' = interativo, 'B' = batch (lote)
+               88  ws-modo-interativo                                      value 'I'.
+               88  ws-modo-batch                                           value 'B'.
+           05  ws-entrada-completa                 pic  x(01).                                  *>  'S' quando o usuário parou de informar números com 00 antes do 10º
+               88  ws-aposta-completa                                      value 'S'.
+
+       01  ws-config-jogo.                                                                      *>  parâmetros do jogo simulado, definidos na tela de configuração
+           05  ws-universo                         pic  9(02)         value 60.                 *>  quantidade de números no universo do jogo (Mega-Sena = 60)
+           05  ws-qtd-num-sorteio                  pic  9(02)         value 6.                  *>  quantos números são sorteados por jogo (Mega-Sena = 6)
+           05  ws-opcao-jogo                       pic  9(01).                                  *>  opção escolhida na tela de configuração do jogo
+           05  ws-sorteio-valido                    pic  x(01)         value 'S'.
+               88  ws-sorteio-e-valido                                     value 'S'.
+
+       77  ws-max-num-sorteio                      pic  9(02)         value 15.                 *>  maior quantidade de números sorteados suportada (Lotofácil = 15)
+
+       01  ws-sorteio.                                                                          *>  variáveis para número randômico
+           05  ws-semente                          pic  9(08).
+           05  ws-semente1                         pic  9(08).
+           05  ws-num_random                       pic  9(01)v9(08).
+
+       01  ws-relogio.                                                                          *>  variáveis de semente e relógio, usados para sorteio
+           05  ws-hora                             pic  9(02).
+           05  ws-minuto                           pic  9(02).
+           05  ws-segundo                          pic  9(02).
+           05  ws-cent_segundo                     pic  9(02).
+
+       01  ws-numeros-sorteados.                                                                *>  variáveis para guardar números sorteados
+           05  ws-sort-num                         pic  9(02)         occurs 15 times
+                                                    indexed by ws-idx-sorteio ws-idx-sorteio2.
+
+       01  ws-numeros-usuario.                                                                  *>  números apostados pelo usuário
+           05  ws-num1                             pic  9(02).
+           05  ws-num2                             pic  9(02).
+           05  ws-num3                             pic  9(02).
+           05  ws-num4                             pic  9(02).
+           05  ws-num5                             pic  9(02).
+           05  ws-num6                             pic  9(02).
+           05  ws-num7                             pic  9(02).
+           05  ws-num8                             pic  9(02).
+           05  ws-num9                             pic  9(02).
+           05  ws-num10                            pic  9(02).
+           05  ws-num11                            pic  9(02).
+           05  ws-num12                            pic  9(02).
+           05  ws-num13                            pic  9(02).
+           05  ws-num14                            pic  9(02).
+           05  ws-num15                            pic  9(02).
+
+       77  ws-diferenca-hr                         pic  9(04).                                  *>  ampliado para comportar rodadas de mais de 99 horas
+       77  ws-diferenca-min                        pic  9(02).                                  *>  variáveis para cálculo de tempo
+       77  ws-diferenca-seg                        pic  9(02).
+       77  ws-segundos-inicio                      pic  9(05).                                  *>  horário (hora do dia) de início, convertido para segundos
+       77  ws-segundos-final                       pic  9(05).                                  *>  horário (hora do dia) final, convertido para segundos
+       77  ws-dias-decorridos                      pic  9(05).                                  *>  quantos dias de calendário se passaram entre início e fim
+       77  ws-segundos-decorridos                  pic  9(09).                                  *>  total de segundos decorridos no sorteio (já somando os dias)
+       77  ws-media-seg-tentativa                  pic  9(05)v9(04).                            *>  tempo médio gasto por tentativa, em segundos
+       77  ws-segundos-decorridos-anteriores       pic  9(09) value zero.                       *>  segundos já decorridos antes deste checkpoint/retomada
+
+       01  ws-hora-inicio.                                                                      *>  variáveis de para saber o tempo do sorteio
+           05  ws-hor                              pic 9(002).
+           05  ws-min                              pic 9(002).
+           05  ws-seg                              pic 9(002).
+       77  ws-data-inicio                          pic  9(08).                                  *>  data (AAAAMMDD) de início, para rodadas que atravessam dias
+
+       01  ws-hora-final.                                                                       *>  variáveis de para saber o tempo do sorteio
+           05  ws-hor-fim                          pic  9(02).
+           05  ws-min-fim                          pic  9(02).
+           05  ws-seg-fim                          pic  9(02).
+       77  ws-data-final                           pic  9(08).                                  *>  data (AAAAMMDD) final, para rodadas que atravessam dias
+
+       01  ws-linha-historico                      pic  x(132).                                 *>  área de montagem da linha gravada no histórico
+       01  ws-linha-relatorio                      pic  x(132).                                 *>  área de montagem da linha gravada no relatório impresso
+       01  ws-linha-sorteio                        pic  x(132).                                 *>  área de montagem da linha exibida na tela a cada sorteio candidato
+       01  ws-linha-grade                          pic  x(60).                                  *>  área de montagem de cada linha da grade de números do jogo (ver 2020)
+
+       77  ws-ptr-linha                            pic  9(03).                                  *>  ponteiro usado ao montar as linhas acima com STRING
+       77  ws-idx-grade                            pic  9(03).                                  *>  índice do início de cada linha ao montar a grade exibida em 2020
+       77  ws-num-grade                            pic  9(02).                                  *>  número atual, dentro da linha, ao montar a grade exibida em 2020
+
+       01  ws-tabela-pagamento.                                                                 *>  tabela de valor/probabilidade por quantidade de números jogados,
+           05  ws-pgto-valor-6                     pic  9(03)v9(02)    value    2,50.            *>  conforme o quadro de especificações no início do programa
+           05  ws-pgto-valor-7                     pic  9(03)v9(02)    value   17,50.
+           05  ws-pgto-valor-8                     pic  9(03)v9(02)    value   70,00.
+           05  ws-pgto-valor-9                     pic  9(03)v9(02)    value  210,00.
+           05  ws-pgto-valor-10                    pic  9(03)v9(02)    value  525,00.
+           05  ws-pgto-odds-6                      pic  x(20)          value '1 em 50 milhoes'.
+           05  ws-pgto-odds-7                      pic  x(20)          value '1 em 7,1 milhoes'.
+           05  ws-pgto-odds-8                      pic  x(20)          value '1 em 1,78 milhoes'.
+           05  ws-pgto-odds-9                      pic  x(20)          value '1 em 595,9 mil'.
+           05  ws-pgto-odds-10                     pic  x(20)          value '1 em 238,3 mil'.
+
+       01  ws-relatorio-aposta.                                                                 *>  valor e probabilidade apurados para a aposta vencedora atual
+           05  ws-rel-valor-aposta                 pic  9(03)v9(02).
+           05  ws-rel-odds-aposta                  pic  x(20).
+
+       01  ws-resposta-modo                        pic  x(01).                                  *>  resposta do usuário para escolha do modo de execução
+       01  ws-resposta-retomar                     pic  x(01).                                  *>  resposta do usuário para retomar rodada via checkpoint
+
+       77  ws-checkpoint-intervalo                 pic  9(09)         value 100000.             *>  a cada quantas tentativas um novo checkpoint é salvo
+
+       01  ws-controle-batch.                                                                   *>  variáveis de controle do modo batch (lote)
+           05  ws-fim-parametros                   pic  x(01)         value 'N'.
+               88  ws-fim-arq-parametros                               value 'S'.
+           05  ws-batch-num-aposta                 pic  9(05).
+           05  ws-batch-trials                     pic  9(05).
+           05  ws-batch-tentativa                  pic  9(05).
+           05  ws-batch-contador-min               pic  9(09).
+           05  ws-batch-contador-max               pic  9(09).
+           05  ws-batch-contador-soma              pic  9(14).
+           05  ws-batch-contador-media             pic  9(09)v9(02).
+           05  ws-batch-quadra-soma                pic  9(09).                                  *>  quadras/quinas acumulados em todas as tentativas desta aposta
+           05  ws-batch-quina-soma                 pic  9(09).
+
+       77  ws-max-cartelas                         pic  9(02)         value 50.                 *>  quantidade máxima de cartelas (bolão) por rodada
+       77  ws-resposta-qtd-cartelas                pic  9(02).
+       77  ws-cartelas-pendentes                   pic  9(02).                                  *>  quantas cartelas registradas ainda não foram sorteadas
+       77  ws-total-quadra                         pic  9(09)         value zero.               *>  total de sorteios candidatos que renderiam quadra (todas as cartelas)
+       77  ws-total-quina                          pic  9(09)         value zero.               *>  total de sorteios candidatos que renderiam quina (todas as cartelas)
+
+       01  ws-cartelas.                                                                         *>  cartelas (apostas) registradas na rodada atual, estilo bolão
+           05  ws-qtd-cartelas                     pic  9(02).
+           05  ws-cartela occurs 50 times indexed by ws-idx-cartela.
+               10  ws-cart-num1                    pic  9(02).
+               10  ws-cart-num2                    pic  9(02).
+               10  ws-cart-num3                    pic  9(02).
+               10  ws-cart-num4                    pic  9(02).
+               10  ws-cart-num5                    pic  9(02).
+               10  ws-cart-num6                    pic  9(02).
+               10  ws-cart-num7                    pic  9(02).
+               10  ws-cart-num8                    pic  9(02).
+               10  ws-cart-num9                    pic  9(02).
+               10  ws-cart-num10                   pic  9(02).
+               10  ws-cart-num11                   pic  9(02).
+               10  ws-cart-num12                   pic  9(02).
+               10  ws-cart-num13                   pic  9(02).
+               10  ws-cart-num14                   pic  9(02).
+               10  ws-cart-num15                   pic  9(02).
+               10  ws-cart-qtd-num-jog              pic  9(02).
+               10  ws-cart-status                   pic  x(01)         value 'N'.
+                   88  ws-cart-acertou                                 value 'S'.
+               10  ws-cart-tentativas               pic  9(09).
+               10  ws-cart-acertos-sorteio           pic  9(02).                                *>  quantos números do sorteio candidato atual bateram com a cartela
+               10  ws-cart-quadra                    pic  9(09).                                *>  quantas vezes essa cartela teria feito quadra ate sair a sena
+               10  ws-cart-quina                     pic  9(09).                                *>  quantas vezes essa cartela teria feito quina ate sair a sena
+
+       linkage section.                                                                         *>--- variáveis para comunicação entre programas ---
+
+       screen section.                                                                          *>declaração de tela
+      *>------------------ apresentação do problema -------------------------<*
+
+      *> Um pesquisador da área da matemática quer testar na prática a
+      *>probabilidade de acerto da Mega-Sena. Para isso solicita a
+      *>construção de um programa de computador na linguagem Cobol
+      *>conforme as especificações abaixo.
+      *>Especificações:
+      *>Crie um programa que receba uma aposta e sorteie 6 números
+      *>aleatórios compreendidos no subconjunto dos números inteiros no
+      *>intervalo de 1 a 60.
+      *>Uma oposta pode conter entre 6 e 10 números compreendidos no
+      *>subconjunto dos números inteiros no intervalo de 1 a 60.
+      *>O programa deve seguir sorteando até que os números sorteados
+      *>sejam idênticos aos números da aposta.
+      *> Imprimir os resultados da rodada:
+      *> - Cada sorteio deve ser exibido na tela em uma linha;
+      *> - Exibir a quantidade de tentativas até o acerto;
+      *> - Exibir o tempo gasto até acertar a aposta.
+      *> Informações adicionais:
+      *>De acordo com a revista Exame, 30/12/2014 a probabilidade de
+      *>acerto na Mega-Sena são:
+      *>Qdt num          Valor da        Probabilidade
+      *>jogados          aposta          de acerto (1 em ..)
+      *>   6              R$2,50             50 milhões
+      *>   7              R$17,50            7,1 milhões
+      *>   8              R$70,00            1,78 milhões
+      *>   9              R$210,00           595,9 mil
+      *>   10             R$525,00           238,3 mil
+
+      *>--------------------------------------------------------------------<*
+      *> tela de configuração do jogo a ser simulado (Mega-Sena e outros)
+      *>--------------------------------------------------------------------<*
+       01  sc-tela-configuracao.
+           05  blank screen.
+           05  line 02 col 10 value 'CONFIGURACAO DO JOGO A SIMULAR'.
+           05  line 04 col 10 value '1 - Mega-Sena  (universo 60, sorteia 06 numeros)'.
+           05  line 05 col 10 value '2 - Lotofacil  (universo 25, sorteia 15 numeros)'.
+           05  line 06 col 10 value '3 - Quina      (universo 80, sorteia 05 numeros)'.
+           05  line 07 col 10 value '4 - Jogo personalizado'.
+           05  line 09 col 10 value 'Opcao...............................: '.
+           05  line 09 col 51 pic 9(01) using ws-opcao-jogo.
+           05  line 11 col 10 value 'Universo de numeros (se personalizado).: '.
+           05  line 11 col 51 pic 9(02) using ws-universo.
+           05  line 12 col 10 value 'Numeros sorteados (se personalizado)...: '.
+           05  line 12 col 51 pic 9(02) using ws-qtd-num-sorteio.
+
+      *>--------------------------------------------------------------------<*
+       procedure division.                                                                      *>declaração do corpo do programa
+
+           perform 1000-inicializa.
+           if   ws-modo-batch then
+                perform 4000-processamento-batch
+                perform 3000-finaliza
+           else
+                perform 2000-processamento
+           end-if
+           .
+
+      *>--------------------------------------------------------------------<*
+      *> procedimentos de inicialização
+      *>--------------------------------------------------------------------<*
+       1000-inicializa section.
+
+           move 0 to ws-contador
+           move 0 to ws-ind-lot
+
+           open output ws-arq-historico                                                        *>  abre o arquivo de histórico para a rodada atual
+           open output ws-arq-relatorio                                                        *>  abre o arquivo de relatório impresso para a rodada atual
+
+           display 'Deseja executar em modo batch (lote), lendo apostas de um arquivo de parametros? (S/N)'
+           accept ws-resposta-modo
+           if   ws-resposta-modo = 'S' or ws-resposta-modo = 's' then
+                move 'B' to ws-modo-execucao
+           else
+                move 'I' to ws-modo-execucao
+           end-if
+
+           perform 1050-configura-jogo
+           .
+       1000-inicializa-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> pergunta qual jogo simular (universo de números e quantidade sorteada) -
+      *> em modo batch a tela é dispensada, pois a rodada roda sem intervenção
+      *> do usuário, e a rodada sempre parte da configuração padrão (Mega-Sena)
+      *>--------------------------------------------------------------------<*
+       1050-configura-jogo section.
+
+           move 1                               to  ws-opcao-jogo
+           move zero                            to  ws-universo
+           move zero                            to  ws-qtd-num-sorteio
+
+           if   ws-modo-batch then
+                move 1                           to  ws-opcao-jogo
+           else
+                display sc-tela-configuracao
+                accept  sc-tela-configuracao
+           end-if
+
+           evaluate ws-opcao-jogo
+               when 1  move 60                  to  ws-universo                                *>  Mega-Sena
+                       move 06                  to  ws-qtd-num-sorteio
+               when 2  move 25                  to  ws-universo                                *>  Lotofácil
+                       move 15                  to  ws-qtd-num-sorteio
+               when 3  move 80                  to  ws-universo                                *>  Quina
+                       move 05                  to  ws-qtd-num-sorteio
+               when other
+                    perform until ws-qtd-num-sorteio >= 1
+                                          and ws-qtd-num-sorteio <= ws-max-num-sorteio
+                                          and ws-universo >= ws-qtd-num-sorteio
+                                          and ws-universo >= 6
+                        display 'Configuracao invalida. O universo deve ter pelo menos 6 numeros e ser'
+                        display '>= a quantidade sorteada, que deve estar entre 01 e ' ws-max-num-sorteio '.'
+                        display 'Informe o tamanho do universo de numeros do jogo personalizado:'
+                        accept ws-universo
+                        display 'Informe quantos numeros sao sorteados por jogo:'
+                        accept ws-qtd-num-sorteio
+                    end-perform
+           end-evaluate
+           .
+       1050-configura-jogo-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> processamento principal
+      *>--------------------------------------------------------------------<*
+       2000-processamento section.
+
+           move function current-date(1:8)         to  ws-data-inicio                           *>  data de início, para rodadas que atravessam a meia-noite mais de uma vez
+           move function current-date(9:6)         to  ws-hora-inicio                           *>  função para pegar quanto tempo o programa ficou sorteando - início
+
+           display 'Deseja retomar uma rodada anterior a partir do ultimo checkpoint salvo? (S/N)'
+           accept ws-resposta-retomar
+           if   ws-resposta-retomar = 'S' or ws-resposta-retomar = 's' then
+                perform 2010-retoma-checkpoint
+           else
+                perform 2015-registra-cartelas
+           end-if
+           .
+       2000-processamento-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> retoma uma rodada anteriormente interrompida a partir do checkpoint
+      *>--------------------------------------------------------------------<*
+       2010-retoma-checkpoint section.
+
+           open input ws-arq-checkpoint
+
+           read ws-arq-checkpoint
+               at end
+                    display 'Nenhum checkpoint encontrado. Informe uma nova aposta.'
+                    close ws-arq-checkpoint
+                    perform 2015-registra-cartelas
+               not at end
+                    move ws-chk-contador            to  ws-contador
+                    move ws-chk-semente              to  ws-semente
+                    move 1                           to  ws-qtd-cartelas                        *>  checkpoint cobre apenas uma cartela (ver 2450-grava-checkpoint)
+                    if   ws-chk-opcao-jogo <> ws-opcao-jogo
+                    or   ws-chk-universo <> ws-universo
+                    or   ws-chk-qtd-num-sorteio <> ws-qtd-num-sorteio then
+                         display 'Atencao: o jogo configurado agora difere do jogo em andamento no'
+                         display 'checkpoint. Retomando com a configuracao original da rodada salva.'
+                    end-if
+                    move ws-chk-opcao-jogo           to  ws-opcao-jogo                          *>  a rodada retomada precisa continuar sob o mesmo jogo com que
+                    move ws-chk-universo             to  ws-universo                             *>  foi iniciada, e não sob o que porventura acabou de ser
+                    move ws-chk-qtd-num-sorteio      to  ws-qtd-num-sorteio                       *>  escolhido na tela de configuracao desta sessão
+                    move ws-chk-num1                 to  ws-cart-num1(1)
+                    move ws-chk-num2                 to  ws-cart-num2(1)
+                    move ws-chk-num3                 to  ws-cart-num3(1)
+                    move ws-chk-num4                 to  ws-cart-num4(1)
+                    move ws-chk-num5                 to  ws-cart-num5(1)
+                    move ws-chk-num6                 to  ws-cart-num6(1)
+                    move ws-chk-num7                 to  ws-cart-num7(1)
+                    move ws-chk-num8                 to  ws-cart-num8(1)
+                    move ws-chk-num9                 to  ws-cart-num9(1)
+                    move ws-chk-num10                to  ws-cart-num10(1)
+                    move ws-chk-num11                to  ws-cart-num11(1)
+                    move ws-chk-num12                to  ws-cart-num12(1)
+                    move ws-chk-num13                to  ws-cart-num13(1)
+                    move ws-chk-num14                to  ws-cart-num14(1)
+                    move ws-chk-num15                to  ws-cart-num15(1)
+                    move 'N'                         to  ws-cart-status(1)
+                    move zero                        to  ws-cart-tentativas(1)
+                    move ws-chk-quadra                to  ws-cart-quadra(1)                      *>  preserva os totais apurados antes do checkpoint
+                    move ws-chk-quina                 to  ws-cart-quina(1)
+                    move ws-chk-qtd-num-jog            to  ws-cart-qtd-num-jog(1)                 *>  sem isto o relatório usaria a faixa de prêmio errada (ver 2960)
+                    move ws-chk-quadra                to  ws-total-quadra
+                    move ws-chk-quina                 to  ws-total-quina
+                    move ws-chk-segundos-decorridos    to  ws-segundos-decorridos-anteriores       *>  soma-se ao tempo desta sessão em 2480, para não subestimar a média
+                    move 1                           to  ws-cartelas-pendentes
+                    close ws-arq-checkpoint
+                    display 'Retomando rodada a partir do checkpoint - tentativa ' ws-contador
+                    display 'Atencao: o checkpoint so cobre a cartela 1. Se esta rodada era um bolao'
+                    display 'com mais cartelas, as demais foram perdidas e precisam ser reapostadas.'
+                    perform 2100-sorteia-loteria
+           end-read
+           .
+       2010-retoma-checkpoint-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> pergunta quantas cartelas o usuário quer jogar nesta rodada (bolão) e
+      *> registra cada uma, antes de iniciar o sorteio único compartilhado entre elas
+      *>--------------------------------------------------------------------<*
+       2015-registra-cartelas section.
+
+           display 'Quantas cartelas (apostas) deseja registrar nesta rodada?'
+           accept ws-resposta-qtd-cartelas
+           perform until ws-resposta-qtd-cartelas >= 1
+                                  and ws-resposta-qtd-cartelas <= ws-max-cartelas
+               display 'Quantidade invalida. Informe um valor entre 01 e ' ws-max-cartelas
+               accept ws-resposta-qtd-cartelas
+           end-perform
+           move ws-resposta-qtd-cartelas           to  ws-qtd-cartelas
+
+           perform varying ws-idx-cartela from 1 by 1
+                             until ws-idx-cartela > ws-qtd-cartelas
+
+               display 'Cartela numero ' ws-idx-cartela ' de ' ws-qtd-cartelas
+               perform 2020-registra-aposta
+
+               move ws-num1                        to  ws-cart-num1(ws-idx-cartela)
+               move ws-num2                        to  ws-cart-num2(ws-idx-cartela)
+               move ws-num3                        to  ws-cart-num3(ws-idx-cartela)
+               move ws-num4                        to  ws-cart-num4(ws-idx-cartela)
+               move ws-num5                        to  ws-cart-num5(ws-idx-cartela)
+               move ws-num6                        to  ws-cart-num6(ws-idx-cartela)
+               move ws-num7                        to  ws-cart-num7(ws-idx-cartela)
+               move ws-num8                        to  ws-cart-num8(ws-idx-cartela)
+               move ws-num9                        to  ws-cart-num9(ws-idx-cartela)
+               move ws-num10                       to  ws-cart-num10(ws-idx-cartela)
+               move ws-num11                       to  ws-cart-num11(ws-idx-cartela)
+               move ws-num12                       to  ws-cart-num12(ws-idx-cartela)
+               move ws-num13                       to  ws-cart-num13(ws-idx-cartela)
+               move ws-num14                       to  ws-cart-num14(ws-idx-cartela)
+               move ws-num15                       to  ws-cart-num15(ws-idx-cartela)
+               move ws-qtd-num-jog                 to  ws-cart-qtd-num-jog(ws-idx-cartela)
+               move 'N'                             to  ws-cart-status(ws-idx-cartela)
+               move zero                            to  ws-cart-tentativas(ws-idx-cartela)
+               move zero                            to  ws-cart-quadra(ws-idx-cartela)
+               move zero                            to  ws-cart-quina(ws-idx-cartela)
+
+               perform 2050-grava-aposta-historico
+
+           end-perform
+
+           move ws-qtd-cartelas                    to  ws-cartelas-pendentes
+           perform 2100-sorteia-loteria
+           .
+       2015-registra-cartelas-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> exibe o cartão de números e recebe uma cartela (aposta) do usuário
+      *>--------------------------------------------------------------------<*
+       2020-registra-aposta section.
+
+           move 'N'                                to  ws-entrada-completa
+
+           display '********************* Faca seu jogo *********************'
+           perform varying ws-idx-grade from 1 by 10                                            *>  monta a grade em blocos de 10 números, de acordo com o
+                             until ws-idx-grade > ws-universo                                    *>  universo configurado para o jogo (ver 1050), não mais fixa em 60
+               move spaces to ws-linha-grade
+               move 1     to  ws-ptr-linha
+               string  '**   '                       delimited by size
+                       into ws-linha-grade
+                       with pointer ws-ptr-linha
+               end-string
+               perform varying ws-num-grade from ws-idx-grade by 1
+                                 until ws-num-grade > ws-universo
+                                    or ws-num-grade > ws-idx-grade + 9
+                   string  ws-num-grade               delimited by size
+                           '   '                       delimited by size
+                           into ws-linha-grade
+                           with pointer ws-ptr-linha
+                   end-string
+               end-perform
+               display ws-linha-grade
+           end-perform
+
+      *>   fazer tratamento para não repetir números
+           display 'Informe o Primeiro Numero?'
+           accept ws-num1
+           perform until ws-num1 >= 1 and ws-num1 <= ws-universo
+               display 'Numero invalido. Informe um valor entre 01 e ' ws-universo '.'
+               accept ws-num1
+           end-perform
+
+           display 'Informe o Segundo Numero?'
+           accept ws-num2
+           perform until ws-num2 >= 1 and ws-num2 <= ws-universo
+                                     and ws-num2 <> ws-num1
+               display 'Numero invalido ou repetido. Informe um valor entre 01 e ' ws-universo ', diferente dos ja informados.'
+               accept ws-num2
+           end-perform
+
+           display 'Informe o Terceiro Numero?'
+           accept ws-num3
+           perform until ws-num3 >= 1 and ws-num3 <= ws-universo
+                                     and ws-num3 <> ws-num1 and ws-num3 <> ws-num2
+               display 'Numero invalido ou repetido. Informe um valor entre 01 e ' ws-universo ', diferente dos ja informados.'
+               accept ws-num3
+           end-perform
+
+           display 'Informe o Quarto Numero?'
+           accept ws-num4
+           perform until ws-num4 >= 1 and ws-num4 <= ws-universo
+                                     and ws-num4 <> ws-num1 and ws-num4 <> ws-num2
+                                     and ws-num4 <> ws-num3
+               display 'Numero invalido ou repetido. Informe um valor entre 01 e ' ws-universo ', diferente dos ja informados.'
+               accept ws-num4
+           end-perform
+
+           display 'Informe o Quinto Numero?'
+           accept ws-num5
+           perform until ws-num5 >= 1 and ws-num5 <= ws-universo
+                                     and ws-num5 <> ws-num1 and ws-num5 <> ws-num2
+                                     and ws-num5 <> ws-num3 and ws-num5 <> ws-num4
+               display 'Numero invalido ou repetido. Informe um valor entre 01 e ' ws-universo ', diferente dos ja informados.'
+               accept ws-num5
+           end-perform
+
+           display 'Informe o Sexto Numero?'
+           accept ws-num6
+           perform until ws-num6 >= 1 and ws-num6 <= ws-universo
+                                     and ws-num6 <> ws-num1 and ws-num6 <> ws-num2
+                                     and ws-num6 <> ws-num3 and ws-num6 <> ws-num4
+                                     and ws-num6 <> ws-num5
+               display 'Numero invalido ou repetido. Informe um valor entre 01 e ' ws-universo ', diferente dos ja informados.'
+               accept ws-num6
+           end-perform
+
+           display 'Informe o Setimo Numero? Nao Que Apostar Mais Numeros? Digite 00'
+           accept ws-num7
+           perform until (ws-num7 = 00 and 6 >= ws-qtd-num-sorteio)
+                                  or (ws-num7 >= 1 and ws-num7 <= ws-universo
+                                  and ws-num7 <> ws-num1 and ws-num7 <> ws-num2
+                                  and ws-num7 <> ws-num3 and ws-num7 <> ws-num4
+                                  and ws-num7 <> ws-num5 and ws-num7 <> ws-num6)
+               display 'Numero invalido ou repetido, ou o jogo escolhido exige mais numeros. Informe'
+               display 'um valor entre 01 e ' ws-universo ', diferente dos ja informados, ou 00 para parar (se ja permitido).'
+               accept ws-num7
+           end-perform
+           if   ws-num7 = 00 then                                                               *>  opção, se não quiser jogar mais de 6 números, colocar 00 no 7ºn
+                move 00                            to  ws-num7                                  *>  move 00 para os outros números
+                move 00                            to  ws-num8
+                move 00                            to  ws-num9
+                move 00                            to  ws-num10
+                move 00                            to  ws-num11
+                move 00                            to  ws-num12
+                move 00                            to  ws-num13
+                move 00                            to  ws-num14
+                move 00                            to  ws-num15
+                move 'S'                           to  ws-entrada-completa
+           end-if
+
+           if   not ws-aposta-completa then
+                display 'Informe o Oitavo Numero? Nao Que Apostar Mais Numeros? Digite 00'
+                accept ws-num8
+                perform until (ws-num8 = 00 and 7 >= ws-qtd-num-sorteio)
+                                       or (ws-num8 >= 1 and ws-num8 <= ws-universo
+                                       and ws-num8 <> ws-num1 and ws-num8 <> ws-num2
+                                       and ws-num8 <> ws-num3 and ws-num8 <> ws-num4
+                                       and ws-num8 <> ws-num5 and ws-num8 <> ws-num6
+                                       and ws-num8 <> ws-num7)
+                    display 'Numero invalido ou repetido, ou o jogo escolhido exige mais numeros. Informe'
+                    display 'um valor entre 01 e ' ws-universo ', diferente dos ja informados, ou 00 para parar (se ja permitido).'
+                    accept ws-num8
+                end-perform
+                if   ws-num8 = 00 then                                                          *>  opção, se não quiser jogar mais de 7 números, colocar 00 no nº8
+                     move 00                       to  ws-num8                                  *>  move 00 para os outros números
+                     move 00                       to  ws-num9
+                     move 00                       to  ws-num10
+                     move 00                       to  ws-num11
+                     move 00                       to  ws-num12
+                     move 00                       to  ws-num13
+                     move 00                       to  ws-num14
+                     move 00                       to  ws-num15
+                     move 'S'                      to  ws-entrada-completa
+                end-if
+           end-if
+
+           if   not ws-aposta-completa then
+                display 'Informe o Nono Numero? Nao Que Apostar Mais Numeros? Digite 00'
+                accept ws-num9                                                                  *>  opção, se não quiser jogar mais de 8 números, colocar 00 no nº9
+                perform until (ws-num9 = 00 and 8 >= ws-qtd-num-sorteio)
+                                       or (ws-num9 >= 1 and ws-num9 <= ws-universo
+                                       and ws-num9 <> ws-num1 and ws-num9 <> ws-num2
+                                       and ws-num9 <> ws-num3 and ws-num9 <> ws-num4
+                                       and ws-num9 <> ws-num5 and ws-num9 <> ws-num6
+                                       and ws-num9 <> ws-num7 and ws-num9 <> ws-num8)
+                    display 'Numero invalido ou repetido, ou o jogo escolhido exige mais numeros. Informe'
+                    display 'um valor entre 01 e ' ws-universo ', diferente dos ja informados, ou 00 para parar (se ja permitido).'
+                    accept ws-num9
+                end-perform
+                if   ws-num9 = 00 then                                                          *>  move 00 para os outros números
+                     move 00                       to  ws-num9
+                     move 00                       to  ws-num10
+                     move 00                       to  ws-num11
+                     move 00                       to  ws-num12
+                     move 00                       to  ws-num13
+                     move 00                       to  ws-num14
+                     move 00                       to  ws-num15
+                     move 'S'                      to  ws-entrada-completa
+                end-if
+           end-if
+
+           if   not ws-aposta-completa then
+                display 'Informe o Decimo Numero? Nao Que Apostar Mais Numeros? Digite 00'
+                accept ws-num10                                                                 *>  opção, se não quiser jogar mais de 9 números, colocar 00 no nº10
+                perform until (ws-num10 = 00 and 9 >= ws-qtd-num-sorteio)
+                                       or (ws-num10 >= 1 and ws-num10 <= ws-universo
+                                       and ws-num10 <> ws-num1 and ws-num10 <> ws-num2
+                                       and ws-num10 <> ws-num3 and ws-num10 <> ws-num4
+                                       and ws-num10 <> ws-num5 and ws-num10 <> ws-num6
+                                       and ws-num10 <> ws-num7 and ws-num10 <> ws-num8
+                                       and ws-num10 <> ws-num9)
+                    display 'Numero invalido ou repetido, ou o jogo escolhido exige mais numeros. Informe'
+                    display 'um valor entre 01 e ' ws-universo ', diferente dos ja informados, ou 00 para parar (se ja permitido).'
+                    accept ws-num10
+                end-perform
+                if   ws-num10 = 00 then                                                         *>  move 00 para os números seguintes
+                     move 00                       to  ws-num10
+                     move 00                       to  ws-num11
+                     move 00                       to  ws-num12
+                     move 00                       to  ws-num13
+                     move 00                       to  ws-num14
+                     move 00                       to  ws-num15
+                     move 'S'                      to  ws-entrada-completa
+                end-if
+           end-if
+
+           if   not ws-aposta-completa then
+                display 'Informe o Decimo Primeiro Numero? Nao Que Apostar Mais Numeros? Digite 00'
+                accept ws-num11
+                perform until (ws-num11 = 00 and 10 >= ws-qtd-num-sorteio)
+                                       or (ws-num11 >= 1 and ws-num11 <= ws-universo
+                                       and ws-num11 <> ws-num1 and ws-num11 <> ws-num2
+                                       and ws-num11 <> ws-num3 and ws-num11 <> ws-num4
+                                       and ws-num11 <> ws-num5 and ws-num11 <> ws-num6
+                                       and ws-num11 <> ws-num7 and ws-num11 <> ws-num8
+                                       and ws-num11 <> ws-num9 and ws-num11 <> ws-num10)
+                    display 'Numero invalido ou repetido, ou o jogo escolhido exige mais numeros. Informe'
+                    display 'um valor entre 01 e ' ws-universo ', diferente dos ja informados, ou 00 para parar (se ja permitido).'
+                    accept ws-num11
+                end-perform
+                if   ws-num11 = 00 then
+                     move 00                       to  ws-num11
+                     move 00                       to  ws-num12
+                     move 00                       to  ws-num13
+                     move 00                       to  ws-num14
+                     move 00                       to  ws-num15
+                     move 'S'                      to  ws-entrada-completa
+                end-if
+           end-if
+
+           if   not ws-aposta-completa then
+                display 'Informe o Decimo Segundo Numero? Nao Que Apostar Mais Numeros? Digite 00'
+                accept ws-num12
+                perform until (ws-num12 = 00 and 11 >= ws-qtd-num-sorteio)
+                                       or (ws-num12 >= 1 and ws-num12 <= ws-universo
+                                       and ws-num12 <> ws-num1 and ws-num12 <> ws-num2
+                                       and ws-num12 <> ws-num3 and ws-num12 <> ws-num4
+                                       and ws-num12 <> ws-num5 and ws-num12 <> ws-num6
+                                       and ws-num12 <> ws-num7 and ws-num12 <> ws-num8
+                                       and ws-num12 <> ws-num9 and ws-num12 <> ws-num10
+                                       and ws-num12 <> ws-num11)
+                    display 'Numero invalido ou repetido, ou o jogo escolhido exige mais numeros. Informe'
+                    display 'um valor entre 01 e ' ws-universo ', diferente dos ja informados, ou 00 para parar (se ja permitido).'
+                    accept ws-num12
+                end-perform
+                if   ws-num12 = 00 then
+                     move 00                       to  ws-num12
+                     move 00                       to  ws-num13
+                     move 00                       to  ws-num14
+                     move 00                       to  ws-num15
+                     move 'S'                      to  ws-entrada-completa
+                end-if
+           end-if
+
+           if   not ws-aposta-completa then
+                display 'Informe o Decimo Terceiro Numero? Nao Que Apostar Mais Numeros? Digite 00'
+                accept ws-num13
+                perform until (ws-num13 = 00 and 12 >= ws-qtd-num-sorteio)
+                                       or (ws-num13 >= 1 and ws-num13 <= ws-universo
+                                       and ws-num13 <> ws-num1 and ws-num13 <> ws-num2
+                                       and ws-num13 <> ws-num3 and ws-num13 <> ws-num4
+                                       and ws-num13 <> ws-num5 and ws-num13 <> ws-num6
+                                       and ws-num13 <> ws-num7 and ws-num13 <> ws-num8
+                                       and ws-num13 <> ws-num9 and ws-num13 <> ws-num10
+                                       and ws-num13 <> ws-num11 and ws-num13 <> ws-num12)
+                    display 'Numero invalido ou repetido, ou o jogo escolhido exige mais numeros. Informe'
+                    display 'um valor entre 01 e ' ws-universo ', diferente dos ja informados, ou 00 para parar (se ja permitido).'
+                    accept ws-num13
+                end-perform
+                if   ws-num13 = 00 then
+                     move 00                       to  ws-num13
+                     move 00                       to  ws-num14
+                     move 00                       to  ws-num15
+                     move 'S'                      to  ws-entrada-completa
+                end-if
+           end-if
+
+           if   not ws-aposta-completa then
+                display 'Informe o Decimo Quarto Numero? Nao Que Apostar Mais Numeros? Digite 00'
+                accept ws-num14
+                perform until (ws-num14 = 00 and 13 >= ws-qtd-num-sorteio)
+                                       or (ws-num14 >= 1 and ws-num14 <= ws-universo
+                                       and ws-num14 <> ws-num1 and ws-num14 <> ws-num2
+                                       and ws-num14 <> ws-num3 and ws-num14 <> ws-num4
+                                       and ws-num14 <> ws-num5 and ws-num14 <> ws-num6
+                                       and ws-num14 <> ws-num7 and ws-num14 <> ws-num8
+                                       and ws-num14 <> ws-num9 and ws-num14 <> ws-num10
+                                       and ws-num14 <> ws-num11 and ws-num14 <> ws-num12
+                                       and ws-num14 <> ws-num13)
+                    display 'Numero invalido ou repetido, ou o jogo escolhido exige mais numeros. Informe'
+                    display 'um valor entre 01 e ' ws-universo ', diferente dos ja informados, ou 00 para parar (se ja permitido).'
+                    accept ws-num14
+                end-perform
+                if   ws-num14 = 00 then
+                     move 00                       to  ws-num14
+                     move 00                       to  ws-num15
+                     move 'S'                      to  ws-entrada-completa
+                end-if
+           end-if
+
+           if   not ws-aposta-completa then
+                display 'Informe o Decimo Quinto Numero? Nao Que Apostar Mais Numeros? Digite 00'
+                accept ws-num15                                                                 *>  opção, se não quiser jogar 15 números, colocar 00 no nº15
+                perform until (ws-num15 = 00 and 14 >= ws-qtd-num-sorteio)
+                                       or (ws-num15 >= 1 and ws-num15 <= ws-universo
+                                       and ws-num15 <> ws-num1 and ws-num15 <> ws-num2
+                                       and ws-num15 <> ws-num3 and ws-num15 <> ws-num4
+                                       and ws-num15 <> ws-num5 and ws-num15 <> ws-num6
+                                       and ws-num15 <> ws-num7 and ws-num15 <> ws-num8
+                                       and ws-num15 <> ws-num9 and ws-num15 <> ws-num10
+                                       and ws-num15 <> ws-num11 and ws-num15 <> ws-num12
+                                       and ws-num15 <> ws-num13 and ws-num15 <> ws-num14)
+                    display 'Numero invalido ou repetido, ou o jogo escolhido exige mais numeros. Informe'
+                    display 'um valor entre 01 e ' ws-universo ', diferente dos ja informados, ou 00 para parar (se ja permitido).'
+                    accept ws-num15
+                end-perform
+                if   ws-num15 = 00 then                                                         *>  move 00 para o último número
+                     move 00                       to  ws-num15
+                     move 'S'                      to  ws-entrada-completa
+                end-if
+           end-if
+
+           perform 2090-valida-aposta-final
+           .
+       2020-registra-aposta-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> grava no histórico a aposta registrada para a rodada atual
+      *>--------------------------------------------------------------------<*
+       2050-grava-aposta-historico section.
+
+           move ws-idx-cartela to ws-ind                                                        *>  STRING exige um item DISPLAY, não um índice (ver 2960)
+
+           move spaces to ws-linha-historico
+           string  'CARTELA '                           delimited by size
+                   ws-ind   ' APOSTA '                  delimited by size
+                   ws-num1  ' '                         delimited by size
+                   ws-num2  ' '                         delimited by size
+                   ws-num3  ' '                         delimited by size
+                   ws-num4  ' '                         delimited by size
+                   ws-num5  ' '                         delimited by size
+                   ws-num6  ' '                         delimited by size
+                   ws-num7  ' '                         delimited by size
+                   ws-num8  ' '                         delimited by size
+                   ws-num9  ' '                         delimited by size
+                   ws-num10 ' '                         delimited by size
+                   ws-num11 ' '                         delimited by size
+                   ws-num12 ' '                         delimited by size
+                   ws-num13 ' '                         delimited by size
+                   ws-num14 ' '                         delimited by size
+                   ws-num15                              delimited by size
+                   into ws-linha-historico
+           end-string
+           move ws-linha-historico                 to  ws-reg-historico
+           write ws-reg-historico
+           .
+       2050-grava-aposta-historico-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> revalida a aposta completa logo antes de iniciar o sorteio
+      *>--------------------------------------------------------------------<*
+       2090-valida-aposta-final section.
+
+           if   ws-num1 < 1 or ws-num1 > ws-universo
+           or  (ws-num2 <> 00 and (ws-num2 < 1 or ws-num2 > ws-universo or ws-num2 = ws-num1))
+           or  (ws-num3 <> 00 and (ws-num3 < 1 or ws-num3 > ws-universo or ws-num3 = ws-num1
+                                    or ws-num3 = ws-num2))
+           or  (ws-num4 <> 00 and (ws-num4 < 1 or ws-num4 > ws-universo or ws-num4 = ws-num1
+                                    or ws-num4 = ws-num2 or ws-num4 = ws-num3))
+           or  (ws-num5 <> 00 and (ws-num5 < 1 or ws-num5 > ws-universo or ws-num5 = ws-num1
+                                    or ws-num5 = ws-num2 or ws-num5 = ws-num3
+                                    or ws-num5 = ws-num4))
+           or  (ws-num6 <> 00 and (ws-num6 < 1 or ws-num6 > ws-universo or ws-num6 = ws-num1
+                                    or ws-num6 = ws-num2 or ws-num6 = ws-num3
+                                    or ws-num6 = ws-num4 or ws-num6 = ws-num5))
+           or  (ws-num7 <> 00 and (ws-num7 < 1 or ws-num7 > ws-universo or ws-num7 = ws-num1
+                                    or ws-num7 = ws-num2 or ws-num7 = ws-num3
+                                    or ws-num7 = ws-num4 or ws-num7 = ws-num5
+                                    or ws-num7 = ws-num6))
+           or  (ws-num8 <> 00 and (ws-num8 < 1 or ws-num8 > ws-universo or ws-num8 = ws-num1
+                                    or ws-num8 = ws-num2 or ws-num8 = ws-num3
+                                    or ws-num8 = ws-num4 or ws-num8 = ws-num5
+                                    or ws-num8 = ws-num6 or ws-num8 = ws-num7))
+           or  (ws-num9 <> 00 and (ws-num9 < 1 or ws-num9 > ws-universo or ws-num9 = ws-num1
+                                    or ws-num9 = ws-num2 or ws-num9 = ws-num3
+                                    or ws-num9 = ws-num4 or ws-num9 = ws-num5
+                                    or ws-num9 = ws-num6 or ws-num9 = ws-num7
+                                    or ws-num9 = ws-num8))
+           or  (ws-num10 <> 00 and (ws-num10 < 1 or ws-num10 > ws-universo or ws-num10 = ws-num1
+                                    or ws-num10 = ws-num2 or ws-num10 = ws-num3
+                                    or ws-num10 = ws-num4 or ws-num10 = ws-num5
+                                    or ws-num10 = ws-num6 or ws-num10 = ws-num7
+                                    or ws-num10 = ws-num8 or ws-num10 = ws-num9))
+           or  (ws-num11 <> 00 and (ws-num11 < 1 or ws-num11 > ws-universo or ws-num11 = ws-num1
+                                    or ws-num11 = ws-num2 or ws-num11 = ws-num3
+                                    or ws-num11 = ws-num4 or ws-num11 = ws-num5
+                                    or ws-num11 = ws-num6 or ws-num11 = ws-num7
+                                    or ws-num11 = ws-num8 or ws-num11 = ws-num9
+                                    or ws-num11 = ws-num10))
+           or  (ws-num12 <> 00 and (ws-num12 < 1 or ws-num12 > ws-universo or ws-num12 = ws-num1
+                                    or ws-num12 = ws-num2 or ws-num12 = ws-num3
+                                    or ws-num12 = ws-num4 or ws-num12 = ws-num5
+                                    or ws-num12 = ws-num6 or ws-num12 = ws-num7
+                                    or ws-num12 = ws-num8 or ws-num12 = ws-num9
+                                    or ws-num12 = ws-num10 or ws-num12 = ws-num11))
+           or  (ws-num13 <> 00 and (ws-num13 < 1 or ws-num13 > ws-universo or ws-num13 = ws-num1
+                                    or ws-num13 = ws-num2 or ws-num13 = ws-num3
+                                    or ws-num13 = ws-num4 or ws-num13 = ws-num5
+                                    or ws-num13 = ws-num6 or ws-num13 = ws-num7
+                                    or ws-num13 = ws-num8 or ws-num13 = ws-num9
+                                    or ws-num13 = ws-num10 or ws-num13 = ws-num11
+                                    or ws-num13 = ws-num12))
+           or  (ws-num14 <> 00 and (ws-num14 < 1 or ws-num14 > ws-universo or ws-num14 = ws-num1
+                                    or ws-num14 = ws-num2 or ws-num14 = ws-num3
+                                    or ws-num14 = ws-num4 or ws-num14 = ws-num5
+                                    or ws-num14 = ws-num6 or ws-num14 = ws-num7
+                                    or ws-num14 = ws-num8 or ws-num14 = ws-num9
+                                    or ws-num14 = ws-num10 or ws-num14 = ws-num11
+                                    or ws-num14 = ws-num12 or ws-num14 = ws-num13))
+           or  (ws-num15 <> 00 and (ws-num15 < 1 or ws-num15 > ws-universo or ws-num15 = ws-num1
+                                    or ws-num15 = ws-num2 or ws-num15 = ws-num3
+                                    or ws-num15 = ws-num4 or ws-num15 = ws-num5
+                                    or ws-num15 = ws-num6 or ws-num15 = ws-num7
+                                    or ws-num15 = ws-num8 or ws-num15 = ws-num9
+                                    or ws-num15 = ws-num10 or ws-num15 = ws-num11
+                                    or ws-num15 = ws-num12 or ws-num15 = ws-num13
+                                    or ws-num15 = ws-num14)) then
+                display 'Aposta invalida detectada antes do sorteio. Encerrando por seguranca.'
+                perform 3000-finaliza
+           end-if
+
+           move 6 to ws-qtd-num-jog                                                             *>  apura quantos números foram realmente jogados, para o relatório
+           if   ws-num7  <> 00 then add 1 to ws-qtd-num-jog end-if
+           if   ws-num8  <> 00 then add 1 to ws-qtd-num-jog end-if
+           if   ws-num9  <> 00 then add 1 to ws-qtd-num-jog end-if
+           if   ws-num10 <> 00 then add 1 to ws-qtd-num-jog end-if
+           if   ws-num11 <> 00 then add 1 to ws-qtd-num-jog end-if
+           if   ws-num12 <> 00 then add 1 to ws-qtd-num-jog end-if
+           if   ws-num13 <> 00 then add 1 to ws-qtd-num-jog end-if
+           if   ws-num14 <> 00 then add 1 to ws-qtd-num-jog end-if
+           if   ws-num15 <> 00 then add 1 to ws-qtd-num-jog end-if
+           .
+       2090-valida-aposta-final-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> procedimento de sorteio da loteria
+      *>--------------------------------------------------------------------<*
+       2100-sorteia-loteria section.
+           move zero to ws-ind-lot                                                              *>  inicializando variável índice
+
+           perform until ws-ind-lot <> 0
+
+               perform varying ws-idx-sorteio from 1 by 1
+                                 until ws-idx-sorteio > ws-qtd-num-sorteio
+
+                   move ws-semente                     to  ws-relogio
+
+                   accept ws-semente from time
+
+                   perform 2200-semente-delay                                                   *>  gerar o próximo número randômico
+
+                   if   ws-idx-sorteio = 1 then
+                        compute ws-sort-num(ws-idx-sorteio) =
+                                function random(ws-semente) * ws-universo
+                   else
+                        compute ws-sort-num(ws-idx-sorteio) =
+                                function random(ws-semente + ws-sort-num(ws-idx-sorteio - 1))
+                                * ws-universo
+                   end-if
+
+               end-perform
+
+               perform 2300-conferir-nm-sorteados
+
+           end-perform
+           .
+       2100-sorteia-loteria-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> delay nos números de sorteio da loteria
+      *>--------------------------------------------------------------------<*
+       2200-semente-delay section.
+
+           perform 10 times
+               accept ws-semente1 from time
+               move ws-semente1 to ws-semente
+               perform until ws-semente > ws-semente1
+                   accept ws-semente from time
+               end-perform
+           end-perform
+           .
+       2200-semente-delay-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> conferindo se os números sorteados são diferentes entre eles
+      *> e diferentes de 00
+      *>--------------------------------------------------------------------<*
+       2300-conferir-nm-sorteados section.
+
+           move 'S' to ws-sorteio-valido
+
+           perform varying ws-idx-sorteio from 1 by 1
+                             until ws-idx-sorteio > ws-qtd-num-sorteio
+
+               if   ws-sort-num(ws-idx-sorteio) = zero then
+                    move 'N' to ws-sorteio-valido
+               end-if
+
+               compute ws-idx-sorteio2 = ws-idx-sorteio + 1
+
+               perform varying ws-idx-sorteio2 from ws-idx-sorteio2 by 1
+                                 until ws-idx-sorteio2 > ws-qtd-num-sorteio
+                   if   ws-sort-num(ws-idx-sorteio) = ws-sort-num(ws-idx-sorteio2) then
+                        move 'N' to ws-sorteio-valido
+                   end-if
+               end-perform
+
+           end-perform
+
+           if   ws-sorteio-e-valido then
+                perform 2400-conferir-aposta
+                if   ws-modo-interativo then                                                   *>  em lote, exibir/gravar cada sorteio candidato inundaria a
+                     perform 2320-exibe-sorteio                                                *>  tela e o histórico ao longo de milhares de tentativas
+                     perform 2350-grava-sorteio-historico
+                end-if
+           end-if
+           .
+       2300-conferir-nm-sorteados-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> exibe na tela cada sorteio candidato gerado na rodada
+      *>--------------------------------------------------------------------<*
+       2320-exibe-sorteio section.
+
+           move spaces to ws-linha-sorteio
+           move 1     to  ws-ptr-linha
+
+           perform varying ws-idx-sorteio from 1 by 1
+                             until ws-idx-sorteio > ws-qtd-num-sorteio
+               string  ws-sort-num(ws-idx-sorteio)      delimited by size
+                       ' | '                             delimited by size
+                       into ws-linha-sorteio
+                       with pointer ws-ptr-linha
+               end-string
+           end-perform
+
+           display ws-linha-sorteio(1:ws-ptr-linha) ' - ' ws-contador
+           .
+       2320-exibe-sorteio-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> grava no histórico cada sorteio candidato gerado na rodada
+      *>--------------------------------------------------------------------<*
+       2350-grava-sorteio-historico section.
+
+           move spaces to ws-linha-historico
+           move 1     to  ws-ptr-linha
+
+           string  'SORTEIO '                          delimited by size
+                   ws-contador                          delimited by size
+                   ' '                                  delimited by size
+                   into ws-linha-historico
+                   with pointer ws-ptr-linha
+           end-string
+
+           perform varying ws-idx-sorteio from 1 by 1
+                             until ws-idx-sorteio > ws-qtd-num-sorteio
+               string  ws-sort-num(ws-idx-sorteio)      delimited by size
+                       ' '                               delimited by size
+                       into ws-linha-historico
+                       with pointer ws-ptr-linha
+               end-string
+           end-perform
+
+           move ws-linha-historico                 to  ws-reg-historico
+           write ws-reg-historico
+           .
+       2350-grava-sorteio-historico-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> conferindo se os números sorteados são iguais os da aposta
+      *>--------------------------------------------------------------------<*
+       2400-conferir-aposta section.
+
+           add 1 to ws-contador
+
+           if   ws-modo-interativo
+           and  function mod(ws-contador, ws-checkpoint-intervalo) = 0 then
+                perform 2450-grava-checkpoint                                                   *>  checkpoint só existe para retomar uma sessão interativa (ver 2010)
+           end-if
+
+           perform varying ws-idx-cartela from 1 by 1
+                             until ws-idx-cartela > ws-qtd-cartelas
+
+               if   not ws-cart-acertou(ws-idx-cartela) then
+
+                    move zero to ws-cart-acertos-sorteio(ws-idx-cartela)
+
+                    perform varying ws-idx-sorteio from 1 by 1
+                                      until ws-idx-sorteio > ws-qtd-num-sorteio
+
+                        if   ws-sort-num(ws-idx-sorteio) = ws-cart-num1(ws-idx-cartela)  or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num2(ws-idx-cartela)  or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num3(ws-idx-cartela)  or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num4(ws-idx-cartela)  or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num5(ws-idx-cartela)  or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num6(ws-idx-cartela)  or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num7(ws-idx-cartela)  or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num8(ws-idx-cartela)  or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num9(ws-idx-cartela)  or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num10(ws-idx-cartela) or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num11(ws-idx-cartela) or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num12(ws-idx-cartela) or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num13(ws-idx-cartela) or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num14(ws-idx-cartela) or
+                             ws-sort-num(ws-idx-sorteio) = ws-cart-num15(ws-idx-cartela) then
+                             add 1 to ws-cart-acertos-sorteio(ws-idx-cartela)
+                        end-if
+
+                    end-perform
+
+                    evaluate true                                                              *>  quadra e quina são faixas fixas (4 e 5 acertos), como em qualquer jogo
+                        when ws-cart-acertos-sorteio(ws-idx-cartela) = ws-qtd-num-sorteio
+                             move ws-contador               to  ws-cart-tentativas(ws-idx-cartela)
+                             move 'S'                        to  ws-cart-status(ws-idx-cartela)
+                             subtract 1                      from ws-cartelas-pendentes
+                             display 'Cartela ' ws-idx-cartela ' Acertou! Tentativa ' ws-contador
+                             perform 2420-grava-cartela-historico
+                        when ws-cart-acertos-sorteio(ws-idx-cartela) = 5
+                             add 1 to ws-cart-quina(ws-idx-cartela)
+                             add 1 to ws-total-quina
+                        when ws-cart-acertos-sorteio(ws-idx-cartela) = 4
+                             add 1 to ws-cart-quadra(ws-idx-cartela)
+                             add 1 to ws-total-quadra
+                    end-evaluate
+
+               end-if
+
+           end-perform
+
+           if   ws-cartelas-pendentes = 0 then                                                  *>  todas as cartelas registradas já saíram no sorteio
+                move 1                            to  ws-ind-lot                                 *>  sinaliza o fim do sorteio, encerrando o perform until de 2100
+                if   ws-modo-interativo then                                                    *>  em lote o resumo de cada aposta já é gravado por 4050
+                     move function current-date(1:8) to ws-data-final
+                     move function current-date(9:6) to ws-hora-final
+                     display 'Todas as cartelas ja sairam! Veja o relatorio detalhado em RELATORIO.TXT'
+                     perform 2500-tempo-sorteando                                                *>  chamar section para calcular o tempo de sorteio
+                     perform 2950-grava-resultado-historico
+                     perform 2960-grava-relatorio-impresso                                       *>  grava o relatório formatado das cartelas vencedoras
+                     perform 3000-finaliza
+                end-if
+           end-if
+           .
+       2400-conferir-aposta-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> grava no histórico o acerto de uma cartela individual do bolão
+      *>--------------------------------------------------------------------<*
+       2420-grava-cartela-historico section.
+
+           move ws-idx-cartela to ws-ind                                                        *>  STRING exige um item DISPLAY, não um índice
+           move spaces to ws-linha-historico
+           string  'CARTELA '                          delimited by size
+                   ws-ind          ' ACERTOU NA TENTATIVA ' delimited by size
+                   ws-contador                          delimited by size
+                   into ws-linha-historico
+           end-string
+           move ws-linha-historico                 to  ws-reg-historico
+           write ws-reg-historico
+           .
+       2420-grava-cartela-historico-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> grava um checkpoint de restart com o progresso atual da rodada
+      *>--------------------------------------------------------------------<*
+       2450-grava-checkpoint section.
+
+           move ws-contador                        to  ws-chk-contador                          *>  o checkpoint cobre apenas a primeira cartela registrada na rodada
+           move ws-semente                         to  ws-chk-semente
+           move ws-cart-num1(1)                     to  ws-chk-num1
+           move ws-cart-num2(1)                     to  ws-chk-num2
+           move ws-cart-num3(1)                     to  ws-chk-num3
+           move ws-cart-num4(1)                     to  ws-chk-num4
+           move ws-cart-num5(1)                     to  ws-chk-num5
+           move ws-cart-num6(1)                     to  ws-chk-num6
+           move ws-cart-num7(1)                     to  ws-chk-num7
+           move ws-cart-num8(1)                     to  ws-chk-num8
+           move ws-cart-num9(1)                     to  ws-chk-num9
+           move ws-cart-num10(1)                    to  ws-chk-num10
+           move ws-cart-num11(1)                    to  ws-chk-num11
+           move ws-cart-num12(1)                    to  ws-chk-num12
+           move ws-cart-num13(1)                    to  ws-chk-num13
+           move ws-cart-num14(1)                    to  ws-chk-num14
+           move ws-cart-num15(1)                    to  ws-chk-num15
+           move ws-cart-quadra(1)                   to  ws-chk-quadra                            *>  preserva os totais apurados até aqui, para não zerá-los ao retomar
+           move ws-cart-quina(1)                    to  ws-chk-quina
+           move ws-cart-qtd-num-jog(1)               to  ws-chk-qtd-num-jog                       *>  sem isto o relatório impresso não sabe qual faixa de prêmio usar ao retomar
+           move ws-opcao-jogo                        to  ws-chk-opcao-jogo                        *>  preserva o jogo configurado, para a retomada não conferir a
+           move ws-universo                          to  ws-chk-universo                          *>  aposta salva contra um universo/quantidade diferentes do
+           move ws-qtd-num-sorteio                   to  ws-chk-qtd-num-sorteio                    *>  que estavam valendo quando o checkpoint foi gravado
+
+           move function current-date(1:8)          to  ws-data-final                            *>  marca "agora" como o fim provisório, só para medir o
+           move function current-date(9:6)          to  ws-hora-final                            *>  tempo já decorrido nesta sessão até este checkpoint
+           perform 2480-computa-segundos-decorridos
+           move ws-segundos-decorridos              to  ws-chk-segundos-decorridos                *>  soma ao tempo de sessões anteriores, para não subestimar a média ao retomar
+
+           open output ws-arq-checkpoint                                                        *>  reabre em modo output para substituir o checkpoint anterior
+           write ws-reg-checkpoint
+           close ws-arq-checkpoint
+           .
+       2450-grava-checkpoint-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> calcula o total de segundos decorridos desde o início da rodada,
+      *> somando o tempo de sessões anteriores caso a rodada tenha sido
+      *> retomada de um checkpoint (ver 2010-retoma-checkpoint)
+      *>--------------------------------------------------------------------<*
+       2480-computa-segundos-decorridos section.
+
+           compute ws-segundos-inicio = (ws-hor * 3600) + (ws-min * 60) + ws-seg               *>  horário de início em segundos corridos
+           compute ws-segundos-final  = (ws-hor-fim * 3600) + (ws-min-fim * 60) + ws-seg-fim    *>  horário final em segundos corridos
+
+           compute ws-dias-decorridos = function integer-of-date(ws-data-final)                 *>  diferença em dias de calendário, para rodadas que
+                                       - function integer-of-date(ws-data-inicio)                *>  atravessam a meia-noite mais de uma vez
+
+           compute ws-segundos-decorridos = (ws-dias-decorridos * 86400)
+                                           + ws-segundos-final - ws-segundos-inicio
+                                           + ws-segundos-decorridos-anteriores                    *>  tempo já gasto antes de um checkpoint retomado (ver 2010)
+           .
+       2480-computa-segundos-decorridos-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> tempo total que os números ficaram sorteando
+      *>--------------------------------------------------------------------<*
+       2500-tempo-sorteando section.
+
+           perform 2480-computa-segundos-decorridos
+
+           compute ws-diferenca-hr  = ws-segundos-decorridos / 3600                             *>  converte os segundos decorridos de volta para HH:MM:SS
+           compute ws-diferenca-min = (ws-segundos-decorridos - (ws-diferenca-hr * 3600)) / 60
+           compute ws-diferenca-seg = ws-segundos-decorridos
+                                     - (ws-diferenca-hr * 3600) - (ws-diferenca-min * 60)
+
+           compute ws-media-seg-tentativa rounded = ws-segundos-decorridos / ws-contador         *>  tempo médio por tentativa
+           .
+       2500-tempo-sorteando-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> grava no histórico o resultado final da rodada
+      *>--------------------------------------------------------------------<*
+       2950-grava-resultado-historico section.
+
+           move spaces to ws-linha-historico
+           move 1     to  ws-ptr-linha
+
+           string  'RESULTADO '                        delimited by size
+                   into ws-linha-historico
+                   with pointer ws-ptr-linha
+           end-string
+
+           perform varying ws-idx-sorteio from 1 by 1
+                             until ws-idx-sorteio > ws-qtd-num-sorteio
+               string  ws-sort-num(ws-idx-sorteio)      delimited by size
+                       ' '                               delimited by size
+                       into ws-linha-historico
+                       with pointer ws-ptr-linha
+               end-string
+           end-perform
+
+           string  'TENTATIVAS '                       delimited by size
+                   ws-contador   ' TEMPO '              delimited by size
+                   ws-diferenca-hr  ':'                 delimited by size
+                   ws-diferenca-min ':'                 delimited by size
+                   ws-diferenca-seg ' MEDIA-SEG '        delimited by size
+                   ws-media-seg-tentativa ' QUADRAS '    delimited by size
+                   ws-total-quadra ' QUINAS '            delimited by size
+                   ws-total-quina                        delimited by size
+                   into ws-linha-historico
+                   with pointer ws-ptr-linha
+           end-string
+
+           move ws-linha-historico                 to  ws-reg-historico
+           write ws-reg-historico
+           .
+       2950-grava-resultado-historico-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> grava o relatório formatado (arquivo de impressão) da aposta vencedora
+      *>--------------------------------------------------------------------<*
+       2960-grava-relatorio-impresso section.
+
+           move spaces to ws-linha-relatorio
+           move '--------------------------------------------------'
+                                                  to ws-linha-relatorio
+           move ws-linha-relatorio                 to  ws-reg-relatorio
+           write ws-reg-relatorio
+
+           move spaces to ws-linha-relatorio
+           move 'RELATORIO DE RESULTADO - DESAFIO LOTERIA'
+                                                  to ws-linha-relatorio
+           move ws-linha-relatorio                 to  ws-reg-relatorio
+           write ws-reg-relatorio
+
+           move spaces to ws-linha-relatorio
+           move 1     to  ws-ptr-linha
+           string  'Numeros sorteados.: '              delimited by size
+                   into ws-linha-relatorio
+                   with pointer ws-ptr-linha
+           end-string
+           perform varying ws-idx-sorteio from 1 by 1
+                             until ws-idx-sorteio > ws-qtd-num-sorteio
+               string  ws-sort-num(ws-idx-sorteio)      delimited by size
+                       ' '                               delimited by size
+                       into ws-linha-relatorio
+                       with pointer ws-ptr-linha
+               end-string
+           end-perform
+           move ws-linha-relatorio                 to  ws-reg-relatorio
+           write ws-reg-relatorio
+
+           move spaces to ws-linha-relatorio
+           string  'Quantidade de tentativas ate a ultima cartela sair.: '  delimited by size
+                   ws-contador                          delimited by size
+                   into ws-linha-relatorio
+           end-string
+           move ws-linha-relatorio                 to  ws-reg-relatorio
+           write ws-reg-relatorio
+
+           move spaces to ws-linha-relatorio
+           string  'Tempo decorrido (HH:MM:SS).: '     delimited by size
+                   ws-diferenca-hr  ':'                 delimited by size
+                   ws-diferenca-min ':'                 delimited by size
+                   ws-diferenca-seg                     delimited by size
+                   '   Media por tentativa (seg).: '    delimited by size
+                   ws-media-seg-tentativa                delimited by size
+                   into ws-linha-relatorio
+           end-string
+           move ws-linha-relatorio                 to  ws-reg-relatorio
+           write ws-reg-relatorio
+
+           move spaces to ws-linha-relatorio                                                   *>  quadra/quina apurados em todos os sorteios candidatos da rodada
+           if   ws-qtd-num-sorteio > 5 then                                                    *>  faixas só existem quando não coincidem com o acerto total
+                string  'Quadras (4 acertos).: '             delimited by size                  *>  do jogo configurado (ex.: na Quina, 5 acertos é o próprio
+                        ws-total-quadra                      delimited by size                  *>  prêmio máximo, e "quina" nunca ocorreria como faixa parcial)
+                        '   Quinas (5 acertos).: '            delimited by size
+                        ws-total-quina                        delimited by size
+                        into ws-linha-relatorio
+                end-string
+           else
+                if   ws-qtd-num-sorteio > 4 then
+                     string  'Quadras (4 acertos).: '             delimited by size
+                             ws-total-quadra                      delimited by size
+                             into ws-linha-relatorio
+                     end-string
+                end-if
+           end-if
+           if   ws-linha-relatorio <> spaces then
+                move ws-linha-relatorio             to  ws-reg-relatorio
+                write ws-reg-relatorio
+           end-if
+
+           perform varying ws-idx-cartela from 1 by 1
+                             until ws-idx-cartela > ws-qtd-cartelas
+
+               if   ws-opcao-jogo = 1 then                                                      *>  a tabela de valor/probabilidade do cabeçalho é específica da
+                    evaluate ws-cart-qtd-num-jog(ws-idx-cartela)                                 *>  Mega-Sena; para outro jogo configurado (ver 1050) ela não se
+                        when 6    move ws-pgto-valor-6    to ws-rel-valor-aposta                  *>  aplica e não deve ser impressa como se fosse válida
+                                  move ws-pgto-odds-6     to ws-rel-odds-aposta
+                        when 7    move ws-pgto-valor-7    to ws-rel-valor-aposta
+                                  move ws-pgto-odds-7     to ws-rel-odds-aposta
+                        when 8    move ws-pgto-valor-8    to ws-rel-valor-aposta
+                                  move ws-pgto-odds-8     to ws-rel-odds-aposta
+                        when 9    move ws-pgto-valor-9    to ws-rel-valor-aposta
+                                  move ws-pgto-odds-9     to ws-rel-odds-aposta
+                        when other move ws-pgto-valor-10  to ws-rel-valor-aposta                  *>  10 números, ou mais (ver 2090-valida-aposta-final)
+                                   move ws-pgto-odds-10   to ws-rel-odds-aposta
+                    end-evaluate
+               end-if
+
+               move ws-idx-cartela to ws-ind                                                    *>  STRING exige um item DISPLAY, não um índice
+
+               move spaces to ws-linha-relatorio
+               string  'Cartela '                         delimited by size
+                       ws-ind  ' - Numeros apostados.: '   delimited by size
+                       ws-cart-num1(ws-idx-cartela)  ' '   delimited by size
+                       ws-cart-num2(ws-idx-cartela)  ' '   delimited by size
+                       ws-cart-num3(ws-idx-cartela)  ' '   delimited by size
+                       ws-cart-num4(ws-idx-cartela)  ' '   delimited by size
+                       ws-cart-num5(ws-idx-cartela)  ' '   delimited by size
+                       ws-cart-num6(ws-idx-cartela)  ' '   delimited by size
+                       ws-cart-num7(ws-idx-cartela)  ' '   delimited by size
+                       ws-cart-num8(ws-idx-cartela)  ' '   delimited by size
+                       ws-cart-num9(ws-idx-cartela)  ' '   delimited by size
+                       ws-cart-num10(ws-idx-cartela) ' '   delimited by size
+                       ws-cart-num11(ws-idx-cartela) ' '   delimited by size
+                       ws-cart-num12(ws-idx-cartela) ' '   delimited by size
+                       ws-cart-num13(ws-idx-cartela) ' '   delimited by size
+                       ws-cart-num14(ws-idx-cartela) ' '   delimited by size
+                       ws-cart-num15(ws-idx-cartela)       delimited by size
+                       into ws-linha-relatorio
+               end-string
+               move ws-linha-relatorio                 to  ws-reg-relatorio
+               write ws-reg-relatorio
+
+               move spaces to ws-linha-relatorio
+               if   ws-opcao-jogo = 1 then
+                    string  'Cartela '                                delimited by size
+                            ws-ind ' - Acertou na tentativa.: '        delimited by size
+                            ws-cart-tentativas(ws-idx-cartela)         delimited by size
+                            '   Numeros jogados.: '                    delimited by size
+                            ws-cart-qtd-num-jog(ws-idx-cartela)        delimited by size
+                            '   Valor da aposta (R$).: '                delimited by size
+                            ws-rel-valor-aposta                          delimited by size
+                            '   Probabilidade de acerto.: '              delimited by size
+                            ws-rel-odds-aposta                            delimited by size
+                            into ws-linha-relatorio
+                    end-string
+               else
+                    string  'Cartela '                                delimited by size
+                            ws-ind ' - Acertou na tentativa.: '        delimited by size
+                            ws-cart-tentativas(ws-idx-cartela)         delimited by size
+                            '   Numeros jogados.: '                    delimited by size
+                            ws-cart-qtd-num-jog(ws-idx-cartela)        delimited by size
+                            '   Valor da aposta e probabilidade.: N/A (tabela de pagamento e especifica da Mega-Sena)'
+                                                                        delimited by size
+                            into ws-linha-relatorio
+                    end-string
+               end-if
+               move ws-linha-relatorio                 to  ws-reg-relatorio
+               write ws-reg-relatorio
+
+               move spaces to ws-linha-relatorio
+               if   ws-qtd-num-sorteio > 5 then                                                *>  ver nota acima sobre faixas impossíveis para o jogo configurado
+                    string  'Cartela '                                delimited by size
+                            ws-ind ' - Quadras.: '                     delimited by size
+                            ws-cart-quadra(ws-idx-cartela)              delimited by size
+                            '   Quinas.: '                              delimited by size
+                            ws-cart-quina(ws-idx-cartela)                delimited by size
+                            into ws-linha-relatorio
+                    end-string
+               else
+                    if   ws-qtd-num-sorteio > 4 then
+                         string  'Cartela '                                delimited by size
+                                 ws-ind ' - Quadras.: '                     delimited by size
+                                 ws-cart-quadra(ws-idx-cartela)              delimited by size
+                                 into ws-linha-relatorio
+                         end-string
+                    end-if
+               end-if
+               if   ws-linha-relatorio <> spaces then
+                    move ws-linha-relatorio                 to  ws-reg-relatorio
+                    write ws-reg-relatorio
+               end-if
+
+           end-perform
+
+           move spaces to ws-linha-relatorio
+           move '--------------------------------------------------'
+                                                  to ws-linha-relatorio
+           move ws-linha-relatorio                 to  ws-reg-relatorio
+           write ws-reg-relatorio
+           .
+       2960-grava-relatorio-impresso-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> procedimentos de finalização
+      *>--------------------------------------------------------------------<*
+       3000-finaliza section.
+
+           close ws-arq-historico
+           close ws-arq-relatorio
+           stop run
+           .
+       3000-finaliza-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> processamento em modo batch (lote) - roda N tentativas independentes
+      *> para cada aposta lida do arquivo de parâmetros, sem intervenção do
+      *> usuário, e resume o resultado de cada aposta ao final
+      *>--------------------------------------------------------------------<*
+       4000-processamento-batch section.
+
+           display 'Quantas tentativas (sorteios) independentes por aposta deseja rodar?'
+           accept ws-batch-trials
+           perform until ws-batch-trials >= 1
+               display 'Quantidade invalida. Informe um valor de 1 em diante.'
+               accept ws-batch-trials
+           end-perform
+
+           move 'N'                                to  ws-fim-parametros
+           move zero                               to  ws-batch-num-aposta
+
+           open input ws-arq-parametros
+
+           read ws-arq-parametros
+               at end move 'S'                     to  ws-fim-parametros
+           end-read
+
+           perform until ws-fim-arq-parametros
+
+               add 1                                to  ws-batch-num-aposta
+
+               move ws-param-num1                  to  ws-num1                                 *>  carrega a aposta lida do arquivo de parâmetros para ser
+               move ws-param-num2                  to  ws-num2                                 *>  revalidada pela mesma 2090-valida-aposta-final usada na
+               move ws-param-num3                  to  ws-num3                                 *>  entrada interativa, em vez de confiar cegamente no arquivo
+               move ws-param-num4                  to  ws-num4
+               move ws-param-num5                  to  ws-num5
+               move ws-param-num6                  to  ws-num6
+               move ws-param-num7                  to  ws-num7
+               move ws-param-num8                  to  ws-num8
+               move ws-param-num9                  to  ws-num9
+               move ws-param-num10                 to  ws-num10
+               move ws-param-num11                 to  ws-num11
+               move ws-param-num12                 to  ws-num12
+               move ws-param-num13                 to  ws-num13
+               move ws-param-num14                 to  ws-num14
+               move ws-param-num15                 to  ws-num15
+
+               perform 2090-valida-aposta-final                                                 *>  encerra a rodada (3000-finaliza) se a aposta do arquivo for inválida
+
+               move 1                               to  ws-qtd-cartelas                        *>  o modo batch sempre trabalha com uma única cartela por aposta
+               move ws-num1                         to  ws-cart-num1(1)
+               move ws-num2                         to  ws-cart-num2(1)
+               move ws-num3                         to  ws-cart-num3(1)
+               move ws-num4                         to  ws-cart-num4(1)
+               move ws-num5                         to  ws-cart-num5(1)
+               move ws-num6                         to  ws-cart-num6(1)
+               move ws-num7                         to  ws-cart-num7(1)
+               move ws-num8                         to  ws-cart-num8(1)
+               move ws-num9                         to  ws-cart-num9(1)
+               move ws-num10                        to  ws-cart-num10(1)
+               move ws-num11                        to  ws-cart-num11(1)
+               move ws-num12                        to  ws-cart-num12(1)
+               move ws-num13                        to  ws-cart-num13(1)
+               move ws-num14                        to  ws-cart-num14(1)
+               move ws-num15                        to  ws-cart-num15(1)
+               move ws-qtd-num-jog                  to  ws-cart-qtd-num-jog(1)
+
+               move 999999999                      to  ws-batch-contador-min
+               move zero                           to  ws-batch-contador-max
+               move zero                           to  ws-batch-contador-soma
+               move zero                           to  ws-batch-quadra-soma
+               move zero                           to  ws-batch-quina-soma
+
+               perform varying ws-batch-tentativa from 1 by 1
+                                 until ws-batch-tentativa > ws-batch-trials
+
+                   move zero                       to  ws-contador
+                   move zero                       to  ws-ind-lot
+                   move 'N'                        to  ws-cart-status(1)
+                   move zero                       to  ws-cart-tentativas(1)
+                   move zero                       to  ws-cart-quadra(1)
+                   move zero                       to  ws-cart-quina(1)
+                   move 1                          to  ws-cartelas-pendentes
+                   perform 2100-sorteia-loteria
+
+                   if   ws-contador < ws-batch-contador-min then
+                        move ws-contador            to  ws-batch-contador-min
+                   end-if
+                   if   ws-contador > ws-batch-contador-max then
+                        move ws-contador            to  ws-batch-contador-max
+                   end-if
+                   add  ws-contador                to  ws-batch-contador-soma
+                   add  ws-cart-quadra(1)           to  ws-batch-quadra-soma
+                   add  ws-cart-quina(1)            to  ws-batch-quina-soma
+
+               end-perform
+
+               compute ws-batch-contador-media rounded =
+                       ws-batch-contador-soma / ws-batch-trials
+
+               display 'Aposta ' ws-batch-num-aposta ' - tentativas minima: '
+               ws-batch-contador-min ' maxima: ' ws-batch-contador-max
+               ' media: ' ws-batch-contador-media
+               ' quadras: ' ws-batch-quadra-soma ' quinas: ' ws-batch-quina-soma
+
+               perform 4050-grava-resumo-historico
+
+               read ws-arq-parametros
+                   at end move 'S'                 to  ws-fim-parametros
+               end-read
+
+           end-perform
+
+           close ws-arq-parametros
+           .
+       4000-processamento-batch-exit.
+           exit.
+      *>--------------------------------------------------------------------<*
+      *> grava no histórico o resumo (min/max/media) de cada aposta do batch
+      *>--------------------------------------------------------------------<*
+       4050-grava-resumo-historico section.
+
+           move spaces to ws-linha-historico
+           move 1     to  ws-ptr-linha
+           string  'BATCH APOSTA '                     delimited by size
+                   ws-batch-num-aposta  ' TENTATIVAS '  delimited by size
+                   ws-batch-trials      ' MIN '         delimited by size
+                   ws-batch-contador-min ' MAX '        delimited by size
+                   ws-batch-contador-max ' MEDIA '      delimited by size
+                   ws-batch-contador-media ' QUADRAS '  delimited by size          *>  quadras/quinas acumulados em todas as tentativas desta aposta
+                   ws-batch-quadra-soma ' QUINAS '      delimited by size
+                   ws-batch-quina-soma  ' NUMS '        delimited by size
+                   into ws-linha-historico
+                   with pointer ws-ptr-linha
+           end-string
+           string  ws-num1  ' '                         delimited by size          *>  registra quais números eram a aposta desta linha do arquivo de
+                   ws-num2  ' '                         delimited by size          *>  parâmetros, do mesmo jeito que 2050 já faz para a entrada interativa
+                   ws-num3  ' '                         delimited by size
+                   ws-num4  ' '                         delimited by size
+                   ws-num5  ' '                         delimited by size
+                   ws-num6  ' '                         delimited by size
+                   ws-num7  ' '                         delimited by size
+                   ws-num8  ' '                         delimited by size
+                   ws-num9  ' '                         delimited by size
+                   ws-num10 ' '                         delimited by size
+                   ws-num11 ' '                         delimited by size
+                   ws-num12 ' '                         delimited by size
+                   ws-num13 ' '                         delimited by size
+                   ws-num14 ' '                         delimited by size
+                   ws-num15                              delimited by size
+                   into ws-linha-historico
+                   with pointer ws-ptr-linha
+           end-string
+           move ws-linha-historico                 to  ws-reg-historico
+           write ws-reg-historico
+           .
+       4050-grava-resumo-historico-exit.
+           exit.
+
+
